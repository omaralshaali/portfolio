@@ -9,92 +9,621 @@
 	File-control.
 		Select Trans-File assign to "newtransactions.dat"
 			organization is line sequential.
-	*
+		Select Item-Master-File assign to "itemmaster.dat"
+			organization is line sequential
+			file status is Item-Mast-Status.
+		Select Customer-Master-File assign to "custmast.dat"
+			organization is line sequential
+			file status is Cust-Mast-Status.
+		Select Reject-File assign to "rejects.dat"
+			organization is line sequential.
+		Select Parameter-File assign to "yearparm.dat"
+			organization is line sequential
+			file status is Parm-Status.
+		Select Checkpoint-File assign to "checkpt.dat"
+			organization is line sequential
+			file status is Ckpt-Status.
+		Select Report-File assign to "reportout.dat"
+			organization is line sequential.
+		Select Balance-Fwd-File assign to "balfwd.dat"
+			organization is line sequential
+			file status is Balfwd-Status.
 	Data Division.
 	File Section.
+	FD Trans-File.
 	01 Trans-Rec.
-		03 Trans-Date.	
-			05 Trans-Month		PIC 99.	
+		03 Trans-Rec-Type	PIC X.
+		03 Trans-Date.
+			05 Trans-Month		PIC 99.
 			05 Trans-Day		PIC 99.
 			05 Trans-Year		PIC 9999.
 		03 Cust-ID		PIC 9999.
 		03 Item-Code		PIC 999.
 		03 Quantity-Purchased	PIC 99.
 		03 Price-Per-Unit	PIC 99V99.
+		03 Trans-Type		PIC X.
+		  88 TT-Purchase	Value "P".
+		  88 TT-Return		Value "R".
+	01 Trailer-Rec Redefines Trans-Rec.
+		03 TR-Rec-Type		PIC X.
+		03 TR-Expected-Count	PIC 9(07).
+		03 TR-Expected-Cost	PIC 9(09)V99.
+		03 filler		PIC X(04).
+	FD Item-Master-File.
+	01 Item-Mast-Rec.
+		03 IM-Item-Code		PIC 999.
+		03 IM-Item-Desc		PIC X(20).
+		03 IM-Standard-Price	PIC 99V99.
+	FD Customer-Master-File.
+	01 Cust-Mast-Rec.
+		03 CM-Cust-ID		PIC 9999.
+		03 CM-Cust-Name		PIC X(20).
+		03 CM-Cust-Status	PIC X.
+		03 CM-Credit-Limit	PIC 9(06)V99.
+	FD Reject-File.
+	01 Reject-Rec.
+		03 RJ-Trans-Date.
+			05 RJ-Trans-Month	PIC 99.
+			05 RJ-Trans-Day		PIC 99.
+			05 RJ-Trans-Year	PIC 9999.
+		03 RJ-Cust-ID		PIC 9999.
+		03 RJ-Item-Code		PIC 999.
+		03 RJ-Quantity-Purchased PIC 99.
+		03 RJ-Price-Per-Unit	PIC 99V99.
+		03 RJ-Trans-Type	PIC X.
+		03 filler		PIC X value space.
+		03 RJ-Out-Reason-Code	PIC 99.
+		03 filler		PIC X value space.
+		03 RJ-Out-Reason-Text	PIC X(40).
+	FD Parameter-File.
+	01 Parameter-Rec.
+		03 PR-Year-From		PIC 9999.
+		03 PR-Year-To		PIC 9999.
+	FD Checkpoint-File.
+	01 Checkpoint-Rec.
+		03 CK-Record-Count	PIC 9(07).
+		03 CK-Total-Trans	PIC 9(07).
+		03 CK-Total-Purch	PIC S9(05).
+		03 CK-Total-Cost	PIC S9(07)V99.
+		03 CK-Page-Number	PIC 9(04).
+	FD Report-File.
+	01 Report-Line			PIC X(110).
+	FD Balance-Fwd-File.
+	01 Balance-Fwd-Rec.
+		03 BF-YTD-Trans-Count	PIC 9(07).
+		03 BF-YTD-Quantity	PIC S9(07).
+		03 BF-YTD-Cost		PIC S9(09)V99.
 	Working-Storage Section.
+	01 Parm-Status		PIC XX.
+	01 Run-Parameters.
+	  03 Year-From		PIC 9999 Value 2022.
+	  03 Year-To		PIC 9999 Value 2022.
+	01 Ckpt-Status		PIC XX.
+	01 Balfwd-Status		PIC XX.
+	01 Item-Mast-Status		PIC XX.
+	01 Cust-Mast-Status		PIC XX.
+	01 Year-To-Date-Totals.
+	  03 YTD-Trans-Count		PIC 9(07) Value 0.
+	  03 YTD-Quantity		PIC S9(07) Value 0.
+	  03 YTD-Cost		PIC S9(09)V99 Value 0.
+	01 Checkpoint-Eof		PIC XXX Value "No".
+	01 Skip-Count		PIC 9(07) Value 0.
+	01 Records-Read		PIC 9(07) Value 0.
+	01 Checkpoint-Interval		PIC 9(07) Value 1000.
+	01 Checkpoint-Divide-Wrk.
+	  03 Ckpt-Quotient		PIC 9(07).
+	  03 Ckpt-Remainder		PIC 9(07).
+	01 Run-Date			PIC 9(06).
+	01 Run-Date-R Redefines Run-Date.
+	  03 RD-YY			PIC 99.
+	  03 RD-MM			PIC 99.
+	  03 RD-DD			PIC 99.
+	01 Page-Number		PIC 9(04) Value 0.
+	01 Lines-Per-Page		PIC 99 Value 60.
+	01 Line-Count		PIC 99 Value 99.
+	01 Previous-Cust-ID		PIC 9999 Value 0.
+	01 Cust-Subtotal.
+	  03 CS-Qty			PIC S9(05) Value 0.
+	  03 CS-Cost			PIC S9(07)V99 Value 0.
+	01 Report-Header-1.
+	  03 filler			PIC X(30) value spaces.
+	  03 filler			PIC X(30) value "DAILY TRANSACTION EDIT REPORT".
+	  03 filler			PIC X(15) value spaces.
+	  03 filler			PIC X(5)  value "PAGE ".
+	  03 RH-Page-Out		PIC ZZZ9.
+	01 Report-Header-2.
+	  03 filler			PIC X(10) value "RUN DATE: ".
+	  03 RH-MM			PIC 99.
+	  03 filler			PIC X value "/".
+	  03 RH-DD			PIC 99.
+	  03 filler			PIC X value "/".
+	  03 RH-YY			PIC 99.
+	01 Subtotal-Line.
+	  03 filler			PIC X(7)  value spaces.
+	  03 filler			PIC X(20) value "CUSTOMER SUBTOTAL - ".
+	  03 ST-Cust-ID-out		PIC 9999.
+	  03 filler			PIC X(3)  value spaces.
+	  03 filler			PIC X(5)  value "QTY:".
+	  03 ST-Qty-out			PIC -ZZZZ9.
+	  03 filler			PIC X(5)  value spaces.
+	  03 filler			PIC X(7)  value "COST: $".
+	  03 ST-Cost-out		PIC -ZZZZZZ9.99.
+	01 GT-Line-1.
+	  03 filler			PIC X(30) value "Today  - Total Transactions: ".
+	  03 GT-Trans-Out		PIC ZZZZZZ9.
+	01 GT-Line-2.
+	  03 filler			PIC X(30) value "Today  - Total Quantity:     ".
+	  03 GT-Purch-Out		PIC -ZZZZ9.
+	01 GT-Line-3.
+	  03 filler			PIC X(28) value "Today  - Total Cost:      $".
+	  03 GT-Cost-Out		PIC -ZZZZZZ9.99.
+	01 YTD-Line-1.
+	  03 filler			PIC X(30) value "YTD    - Total Transactions: ".
+	  03 YTD-Trans-Out		PIC ZZZZZZ9.
+	01 YTD-Line-2.
+	  03 filler			PIC X(30) value "YTD    - Total Quantity:     ".
+	  03 YTD-Purch-Out		PIC -ZZZZZZ9.
+	01 YTD-Line-3.
+	  03 filler			PIC X(28) value "YTD    - Total Cost:      $".
+	  03 YTD-Cost-Out		PIC -ZZZZZZZZ9.99.
+	01 Item-Summary-Table.
+	  03 Item-Summary-Entry OCCURS 100 TIMES.
+	    05 ISUM-Total-Qty		PIC S9(05) Value 0.
+	    05 ISUM-Total-Cost		PIC S9(07)V99 Value 0.
+	01 Item-Summary-Header.
+	  03 filler			PIC X(7) value spaces.
+	  03 filler			PIC X(32) value "ITEM SALES SUMMARY BY ITEM CODE".
+	01 Item-Summary-Line.
+	  03 filler			PIC X(7)  value spaces.
+	  03 ISL-Item-Code-out		PIC 999.
+	  03 filler			PIC X(3)  value spaces.
+	  03 ISL-Item-Desc-out		PIC X(20).
+	  03 filler			PIC X(3)  value spaces.
+	  03 filler			PIC X(4)  value "QTY:".
+	  03 ISL-Qty-out		PIC -ZZZZ9.
+	  03 filler			PIC X(3)  value spaces.
+	  03 filler			PIC X(7)  value "COST: $".
+	  03 ISL-Cost-out		PIC -ZZZZZZ9.99.
+	01 Trailer-Seen		PIC X Value "N".
+	01 Trailer-Exp-Count	PIC 9(07) Value 0.
+	01 Trailer-Exp-Cost		PIC 9(09)V99 Value 0.
+	01 Recon-Error-Line-1.
+	  03 filler			PIC X(50)
+		value "*** BATCH CONTROL TOTAL RECONCILIATION ERROR ***".
+	01 Recon-Error-Line-2.
+	  03 filler			PIC X(17) value "Expected Count: ".
+	  03 RE-Exp-Count-Out		PIC ZZZZZZ9.
+	  03 filler			PIC X(5) value spaces.
+	  03 filler			PIC X(15) value "Actual Count: ".
+	  03 RE-Act-Count-Out		PIC ZZZZZZ9.
+	01 Recon-Error-Line-3.
+	  03 filler			PIC X(17) value "Expected Cost: $".
+	  03 RE-Exp-Cost-Out		PIC ZZZZZZZZ9.99.
+	  03 filler			PIC X(5) value spaces.
+	  03 filler			PIC X(15) value "Actual Cost: $".
+	  03 RE-Act-Cost-Out		PIC -ZZZZZZZ9.99.
+	01 Recon-Missing-Trailer-Line.
+	  03 filler			PIC X(50)
+		value "*** NO TRAILER RECORD FOUND - COUNTS UNVERIFIED **".
 	01 End-of-file      	PIC XXX Value "No".
+	01 Item-Master-Eof	PIC XXX Value "No".
+	01 Item-Table.
+	  03 Item-Table-Entry OCCURS 100 TIMES.
+	    05 IT-Item-Desc		PIC X(20) Value spaces.
+	    05 IT-Standard-Price	PIC 99V99 Value 0.
+	    05 IT-Loaded		PIC X Value "N".
+	01 Item-Sub			PIC 999.
+	01 Customer-Master-Eof	PIC XXX Value "No".
+	01 Customer-Table.
+	  03 Cust-Table-Entry OCCURS 9999 TIMES.
+	    05 CT-Cust-Name		PIC X(20) Value spaces.
+	    05 CT-Cust-Status		PIC X Value spaces.
+	      88 CT-Active		Value "A".
+	    05 CT-Credit-Limit		PIC 9(06)V99 Value 0.
+	    05 CT-Cust-Balance		PIC S9(06)V99 Value 0.
+	01 Cust-Sub			PIC 9999.
+	01 Trans-Cost-Wrk		PIC S9(06)V99 Value 0.
+	01 Signed-Qty-Wrk		PIC S9(05) Value 0.
+	01 Reject-Info.
+	  03 Reason-Code		PIC 99 Value 0.
+	  03 Reason-Text		PIC X(40) Value spaces.
 	01 TotalsandAverages.
-    	  03  Total-trans      	PIC 999 Value 0.
-	  03  Total-purch      	PIC 999 Value 0.
-	  03  Trans-cost       	PIC 9999V99 Value 0000.00.
-	  03  Total-cost       	PIC 9999V99 Value 0000.00.
+    	  03  Total-trans      	PIC 9(07) Value 0.
+	  03  Total-purch      	PIC S9(05) Value 0.
+	  03  Total-cost       	PIC S9(07)V99 Value 0000.00.
        01 Print-rec             PIC X(110).
        01 Detail-line.
 	  03 filler      	PIC X(7) value spaces.
           03 Cust-ID-out	PIC 9999.
-	  03 filler      	PIC X(9) value spaces.
+	  03 filler      	PIC X(2) value spaces.
+	  03 Cust-Name-out	PIC X(20).
+	  03 filler      	PIC X(2) value spaces.
 	  03 Item-Code-out	PIC 999.
-	  03 filler             PIC X(9) value spaces.
+	  03 filler             PIC X(2) value spaces.
+	  03 Item-Desc-out	PIC X(20).
+	  03 filler             PIC X(2) value spaces.
 	  03 Quantity-out	PIC 99.
 	  03 filler             PIC X(11) value spaces.
 	  03 filler             PIC X value "$".
 	  03 Price-out		PIC 99.99.
+	  03 filler             PIC X(4) value spaces.
+	  03 Trans-Type-out	PIC X.
        01 Column-headings.
-    	  03 filler		PIC X(14) value "Customer ID   ".
-    	  03 filler		PIC X(12) value "Item Code   ".
-    	  03 filler		PIC X(11) value "Quantity   ".
-    	  03 filler		PIC X(17) value "Price Per Unit   ".
-       01 Output-Fields.
-	  03 T-trans-out	PIC ZZ9.
-	  03 T-purch-out	PIC ZZ9.
-	  03 T-cost-out		PIC ZZZ9.99.
+    	  03 filler		PIC X(13) value "Customer ID  ".
+    	  03 filler		PIC X(22) value "Customer Name         ".
+    	  03 filler		PIC X(5)  value "Item ".
+    	  03 filler		PIC X(22) value "Item Description      ".
+    	  03 filler		PIC X(14) value "Quantity      ".
+    	  03 filler		PIC X(9)  value "Price    ".
+    	  03 filler		PIC X(4)  value "Type".
        01 Error-Message.
 	  03 ID-Err-Msg		PIC X(80) value " -TRANSACTION REJECTED-".
        Procedure Division.
        Main-Routine.
-      *                                                      *
-      *    *
-      *    *
-      *    *
-      *                                                      *
+      *> ------------------------------------------------- *>
+      *>   Main line of the daily transaction edit run.    *>
+      *> ------------------------------------------------- *>
        Perform Init.
        Perform Read-Process until End-of-file = "Yes".
        Perform Termination.
        STOP RUN.
        Init.
            Open input Trans-File.
-	   Display Print-rec.
-	   Move Column-headings to Print-rec.
-	   Display Print-rec.
+	   Accept Run-Date From Date.
+	   Perform Load-Run-Parameters.
+	   Perform Load-Item-Master.
+	   Perform Load-Customer-Master.
+	   Perform Load-Balance-Forward.
+	   Perform Load-Checkpoint.
+	   IF Skip-Count > 0
+		Open extend Reject-File
+		Open extend Report-File
+	   ELSE
+		Open output Reject-File
+		Open output Report-File
+	   END-IF.
+	   Open output Checkpoint-File.
+	   Perform Skip-One-Record Skip-Count Times.
+	   Perform Print-Page-Header.
            Read Trans-File at end Move "Yes" to End-of-file.
+	   IF End-of-file Not = "Yes"
+		Add 1 to Records-Read
+	   END-IF.
+       Print-Page-Header.
+	   Add 1 to Page-Number.
+	   Move Page-Number to RH-Page-Out.
+	   Move RD-MM to RH-MM.
+	   Move RD-DD to RH-DD.
+	   Move RD-YY to RH-YY.
+	   Write Report-Line from Report-Header-1.
+	   Write Report-Line from Report-Header-2.
+	   Write Report-Line from Column-headings.
+	   Move 3 to Line-Count.
+       Write-Report-Line.
+	   IF Line-Count >= Lines-Per-Page
+		Perform Print-Page-Header
+	   END-IF.
+	   Write Report-Line from Print-rec.
+	   Add 1 to Line-Count.
+       Load-Checkpoint.
+	   Open input Checkpoint-File.
+	   IF Ckpt-Status = "00"
+		Read Checkpoint-File at end Move "Yes" to Checkpoint-Eof
+		Perform Read-Checkpoint-Rec until Checkpoint-Eof = "Yes"
+		Close Checkpoint-File
+	   END-IF.
+       Read-Checkpoint-Rec.
+	   Move CK-Record-Count to Skip-Count.
+	   Move CK-Total-Trans to Total-trans.
+	   Move CK-Total-Purch to Total-purch.
+	   Move CK-Total-Cost to Total-cost.
+	   Move CK-Page-Number to Page-Number.
+	   Read Checkpoint-File at end Move "Yes" to Checkpoint-Eof.
+       Skip-One-Record.
+	   Read Trans-File at end Move "Yes" to End-of-file.
+	   IF End-of-file Not = "Yes"
+		Add 1 to Records-Read
+		IF Trans-Rec-Type = "T"
+		     Perform Process-Trailer
+		END-IF
+	   END-IF.
+       Load-Run-Parameters.
+	   Open input Parameter-File.
+	   IF Parm-Status = "00"
+		Read Parameter-File
+		   at end Continue
+		   not at end
+			Move PR-Year-From to Year-From
+			Move PR-Year-To to Year-To
+		End-Read
+		Close Parameter-File
+	   END-IF.
+       Load-Item-Master.
+	   Open input Item-Master-File.
+	   IF Item-Mast-Status Not = "00"
+		Display "FATAL - ITEM MASTER FILE NOT AVAILABLE, STATUS: "
+			Item-Mast-Status
+		Move 20 to Return-Code
+		Stop Run
+	   END-IF.
+	   Read Item-Master-File at end Move "Yes" to Item-Master-Eof.
+	   Perform Load-Item-Master-Rec until Item-Master-Eof = "Yes".
+	   Close Item-Master-File.
+       Load-Item-Master-Rec.
+	   IF IM-Item-Code >= 1 AND IM-Item-Code <= 100
+		Move IM-Item-Desc to IT-Item-Desc (IM-Item-Code)
+		Move IM-Standard-Price to IT-Standard-Price (IM-Item-Code)
+		Move "Y" to IT-Loaded (IM-Item-Code)
+	   ELSE
+		Display "ITEM MASTER RECORD REJECTED - ITEM CODE OUT OF RANGE: "
+			IM-Item-Code
+	   END-IF.
+	   Read Item-Master-File at end Move "Yes" to Item-Master-Eof.
+       Load-Customer-Master.
+	   Open input Customer-Master-File.
+	   IF Cust-Mast-Status Not = "00"
+		Display "FATAL - CUSTOMER MASTER FILE NOT AVAILABLE, STATUS: "
+			Cust-Mast-Status
+		Move 20 to Return-Code
+		Stop Run
+	   END-IF.
+	   Read Customer-Master-File at end Move "Yes" to Customer-Master-Eof.
+	   Perform Load-Customer-Master-Rec until Customer-Master-Eof = "Yes".
+	   Close Customer-Master-File.
+       Load-Customer-Master-Rec.
+	   IF CM-Cust-ID >= 1 AND CM-Cust-ID <= 9999
+		Move CM-Cust-Name to CT-Cust-Name (CM-Cust-ID)
+		Move CM-Cust-Status to CT-Cust-Status (CM-Cust-ID)
+		Move CM-Credit-Limit to CT-Credit-Limit (CM-Cust-ID)
+	   ELSE
+		Display "CUSTOMER MASTER RECORD REJECTED - CUST ID OUT OF RANGE: "
+			CM-Cust-ID
+	   END-IF.
+	   Read Customer-Master-File at end Move "Yes" to Customer-Master-Eof.
+       Load-Balance-Forward.
+	   Open input Balance-Fwd-File.
+	   IF Balfwd-Status = "00"
+		Read Balance-Fwd-File
+		   at end Continue
+		   not at end
+			Move BF-YTD-Trans-Count to YTD-Trans-Count
+			Move BF-YTD-Quantity to YTD-Quantity
+			Move BF-YTD-Cost to YTD-Cost
+		End-Read
+		Close Balance-Fwd-File
+	   END-IF.
        Read-Process.
-	   IF Cust-ID is Numeric 
-	   AND Trans-year = "2022" 
-	   AND Item-Code < 101 AND Item-Code > 0
-	   AND Quantity-Purchased < 100 AND Quantity-Purchased > 0
-	   AND Price-Per-Unit < 80.93 AND Price-Per-Unit > 00.99
+	   IF Trans-Rec-Type = "T"
+		Perform Process-Trailer
+	   ELSE
+		Perform Process-Detail-Trans
+	   END-IF.
+	   Divide Records-Read by Checkpoint-Interval
+		giving Ckpt-Quotient remainder Ckpt-Remainder.
+	   IF Ckpt-Remainder = 0
+		Perform Write-Checkpoint
+	   END-IF.
+           Read Trans-File at end Move "Yes" to End-of-file.
+	   IF End-of-file Not = "Yes"
+		Add 1 to Records-Read
+	   END-IF.
+       Process-Trailer.
+	   Move TR-Expected-Count to Trailer-Exp-Count.
+	   Move TR-Expected-Cost to Trailer-Exp-Cost.
+	   Move "Y" to Trailer-Seen.
+       Process-Detail-Trans.
+	   Move Item-Code to Item-Sub.
+	   Move Cust-ID to Cust-Sub.
+	   IF TT-Return
+		Compute Trans-Cost-Wrk = 0 - (Price-Per-Unit * Quantity-Purchased)
+		Compute Signed-Qty-Wrk = 0 - Quantity-Purchased
+	   ELSE
+		Compute Trans-Cost-Wrk = Price-Per-Unit * Quantity-Purchased
+		Move Quantity-Purchased to Signed-Qty-Wrk
+	   END-IF.
+	   Perform Validate-Transaction.
+	   IF Reason-Code = 0
+		Perform Check-Cust-Break
 		Move Cust-ID to Cust-ID-out
+		Move CT-Cust-Name (Cust-Sub) to Cust-Name-out
 		Move Item-Code to Item-Code-out
+		Move IT-Item-Desc (Item-Sub) to Item-Desc-out
 	  	Move Quantity-Purchased to Quantity-out
 	  	Move Price-Per-Unit to Price-out
+		Move Trans-Type to Trans-Type-out
 		Move Detail-line to Print-rec
+		Perform Write-Report-Line
 		Add 1 to Total-trans
-	   	Add Quantity-Purchased to Total-purch
-	   	Subtract Trans-cost from Trans-cost
-	   	Add Price-Per-Unit to Trans-cost
-	   	Multiply Quantity-Purchased by Trans-cost
-	   	Add Trans-cost to Total-cost
+	   	Add Signed-Qty-Wrk to Total-purch
+	   	Add Trans-Cost-Wrk to Total-cost
+	   	Add Trans-Cost-Wrk to CT-Cust-Balance (Cust-Sub)
+	   	Add Signed-Qty-Wrk to CS-Qty
+	   	Add Trans-Cost-Wrk to CS-Cost
+	   	Add Signed-Qty-Wrk to ISUM-Total-Qty (Item-Sub)
+	   	Add Trans-Cost-Wrk to ISUM-Total-Cost (Item-Sub)
 	   ELSE
 		Move ID-Err-msg to Print-rec
+		Perform Write-Report-Line
+		Perform Write-Reject
 	   END-IF.
-           Display Print-rec.
-           Read Trans-File at end Move "Yes" to End-of-file.
+       Write-Checkpoint.
+	   Move Records-Read to CK-Record-Count.
+	   Move Total-trans to CK-Total-Trans.
+	   Move Total-purch to CK-Total-Purch.
+	   Move Total-cost to CK-Total-Cost.
+	   Move Page-Number to CK-Page-Number.
+	   Write Checkpoint-Rec.
+       Check-Cust-Break.
+	   IF Cust-ID Not = Previous-Cust-ID
+		IF Previous-Cust-ID Not = 0
+		     Perform Print-Cust-Subtotal
+		END-IF
+		Move Cust-ID to Previous-Cust-ID
+		Move 0 to CS-Qty
+		Move 0 to CS-Cost
+	   END-IF.
+       Print-Cust-Subtotal.
+	   Move Previous-Cust-ID to ST-Cust-ID-out.
+	   Move CS-Qty to ST-Qty-out.
+	   Move CS-Cost to ST-Cost-out.
+	   Move Subtotal-Line to Print-rec.
+	   Perform Write-Report-Line.
+       Print-Item-Summary-Line.
+	   IF IT-Loaded (Item-Sub) = "Y" AND
+	      (ISUM-Total-Qty (Item-Sub) Not = 0 OR ISUM-Total-Cost (Item-Sub) Not = 0)
+		Move Item-Sub to ISL-Item-Code-out
+		Move IT-Item-Desc (Item-Sub) to ISL-Item-Desc-out
+		Move ISUM-Total-Qty (Item-Sub) to ISL-Qty-out
+		Move ISUM-Total-Cost (Item-Sub) to ISL-Cost-out
+		Move Item-Summary-Line to Print-rec
+		Perform Write-Report-Line
+	   END-IF.
+       Validate-Transaction.
+	   Move 0 to Reason-Code.
+	   Move spaces to Reason-Text.
+	   IF Cust-ID is not Numeric
+		Move 01 to Reason-Code
+		Move "INVALID CUSTOMER ID - NOT NUMERIC" to Reason-Text
+	   ELSE
+	     IF Cust-ID = 0
+		Move 01 to Reason-Code
+		Move "INVALID CUSTOMER ID - ZERO" to Reason-Text
+	     ELSE
+	       IF Trans-Year < Year-From OR Trans-Year > Year-To
+		Move 02 to Reason-Code
+		Move "INVALID TRANSACTION YEAR" to Reason-Text
+	       ELSE
+	         IF Not TT-Purchase AND Not TT-Return
+		Move 08 to Reason-Code
+		Move "INVALID TRANSACTION TYPE" to Reason-Text
+	         ELSE
+	           IF Item-Code < 1 OR Item-Code > 100
+		Move 03 to Reason-Code
+		Move "ITEM CODE OUT OF RANGE" to Reason-Text
+	           ELSE
+	             IF IT-Loaded (Item-Sub) Not = "Y"
+		Move 09 to Reason-Code
+		Move "ITEM CODE NOT ON ITEM MASTER" to Reason-Text
+	             ELSE
+	               IF Quantity-Purchased < 1 OR Quantity-Purchased > 99
+		Move 04 to Reason-Code
+		Move "QUANTITY OUT OF RANGE" to Reason-Text
+	               ELSE
+	                 IF Price-Per-Unit Not > 00.99 OR Price-Per-Unit Not < 80.93
+		Move 05 to Reason-Code
+		Move "PRICE OUT OF RANGE" to Reason-Text
+	                 ELSE
+	                   IF Price-Per-Unit Not = IT-Standard-Price (Item-Sub)
+		Move 10 to Reason-Code
+		Move "PRICE DOES NOT MATCH ITEM MASTER" to Reason-Text
+	                   ELSE
+	                     IF Not CT-Active (Cust-Sub)
+		Move 06 to Reason-Code
+		Move "CUSTOMER UNKNOWN OR INACTIVE" to Reason-Text
+	                     ELSE
+	                       IF (CT-Cust-Balance (Cust-Sub) + Trans-Cost-Wrk)
+				GREATER CT-Credit-Limit (Cust-Sub)
+		Move 07 to Reason-Code
+		Move "CUSTOMER OVER CREDIT LIMIT" to Reason-Text
+	                       END-IF
+	                     END-IF
+	                   END-IF
+	                 END-IF
+	               END-IF
+	             END-IF
+	           END-IF
+	         END-IF
+	       END-IF
+	     END-IF
+	   END-IF.
+       Write-Reject.
+	   Move Trans-Month to RJ-Trans-Month.
+	   Move Trans-Day to RJ-Trans-Day.
+	   Move Trans-Year to RJ-Trans-Year.
+	   Move Cust-ID to RJ-Cust-ID.
+	   Move Item-Code to RJ-Item-Code.
+	   Move Quantity-Purchased to RJ-Quantity-Purchased.
+	   Move Price-Per-Unit to RJ-Price-Per-Unit.
+	   Move Trans-Type to RJ-Trans-Type.
+	   Move Reason-Code to RJ-Out-Reason-Code.
+	   Move Reason-Text to RJ-Out-Reason-Text.
+	   Write Reject-Rec.
        Termination.
-	   Move Total-trans to T-trans-out.
-	   Move Total-purch to T-purch-out.
-	   Move Total-cost to T-cost-out.
-	   Display "".
-	   Display "Total Transactions:            " T-trans-out.
-	   Display "Total Quantity Purchased:      " T-purch-out.
-	   Display "Total Cost:               $" T-cost-out.
-           Close Trans-File.
\ No newline at end of file
+	   IF Previous-Cust-ID Not = 0
+		Perform Print-Cust-Subtotal
+	   END-IF.
+	   Move Total-trans to GT-Trans-Out.
+	   Move Total-purch to GT-Purch-Out.
+	   Move Total-cost to GT-Cost-Out.
+	   Move GT-Line-1 to Print-rec.
+	   Perform Write-Report-Line.
+	   Move GT-Line-2 to Print-rec.
+	   Perform Write-Report-Line.
+	   Move GT-Line-3 to Print-rec.
+	   Perform Write-Report-Line.
+	   Perform Accumulate-Balance-Forward.
+	   Move YTD-Trans-Count to YTD-Trans-Out.
+	   Move YTD-Quantity to YTD-Purch-Out.
+	   Move YTD-Cost to YTD-Cost-Out.
+	   Move YTD-Line-1 to Print-rec.
+	   Perform Write-Report-Line.
+	   Move YTD-Line-2 to Print-rec.
+	   Perform Write-Report-Line.
+	   Move YTD-Line-3 to Print-rec.
+	   Perform Write-Report-Line.
+	   Move Item-Summary-Header to Print-rec.
+	   Perform Write-Report-Line.
+	   Perform Print-Item-Summary-Line Varying Item-Sub From 1 By 1
+		Until Item-Sub > 100.
+	   Perform Reconcile-Batch-Totals.
+	   IF Return-Code = 0
+		Perform Write-Balance-Forward
+	   END-IF.
+           Close Trans-File.
+	   Close Reject-File.
+	   Close Checkpoint-File.
+	   Close Report-File.
+	   Perform Clear-Checkpoint.
+       Clear-Checkpoint.
+	   Open output Checkpoint-File.
+	   Close Checkpoint-File.
+       Accumulate-Balance-Forward.
+	   Add Total-trans to YTD-Trans-Count.
+	   Add Total-purch to YTD-Quantity.
+	   Add Total-cost to YTD-Cost.
+       Write-Balance-Forward.
+	   Move YTD-Trans-Count to BF-YTD-Trans-Count.
+	   Move YTD-Quantity to BF-YTD-Quantity.
+	   Move YTD-Cost to BF-YTD-Cost.
+	   Open output Balance-Fwd-File.
+	   Write Balance-Fwd-Rec.
+	   Close Balance-Fwd-File.
+       Reconcile-Batch-Totals.
+	   IF Trailer-Seen = "Y"
+		IF Total-trans Not = Trailer-Exp-Count
+		OR Total-cost Not = Trailer-Exp-Cost
+		     Perform Print-Reconciliation-Error
+		END-IF
+	   ELSE
+		Perform Print-Trailer-Missing-Error
+	   END-IF.
+       Print-Trailer-Missing-Error.
+	   Display Recon-Missing-Trailer-Line.
+	   Move Recon-Missing-Trailer-Line to Print-rec.
+	   Perform Write-Report-Line.
+	   Move 16 to Return-Code.
+       Print-Reconciliation-Error.
+	   Move Trailer-Exp-Count to RE-Exp-Count-Out.
+	   Move Total-trans to RE-Act-Count-Out.
+	   Move Trailer-Exp-Cost to RE-Exp-Cost-Out.
+	   Move Total-cost to RE-Act-Cost-Out.
+	   Display Recon-Error-Line-1.
+	   Display Recon-Error-Line-2.
+	   Display Recon-Error-Line-3.
+	   Move Recon-Error-Line-1 to Print-rec.
+	   Perform Write-Report-Line.
+	   Move Recon-Error-Line-2 to Print-rec.
+	   Perform Write-Report-Line.
+	   Move Recon-Error-Line-3 to Print-rec.
+	   Perform Write-Report-Line.
+	   Move 16 to Return-Code.
